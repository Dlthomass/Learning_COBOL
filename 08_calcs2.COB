@@ -13,15 +13,38 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT C2TRANS-FILE ASSIGN TO "C2TRANS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FS.
 
       *=================================================================
        DATA DIVISION.
 
       *-----------------------------------------------------------------
        FILE SECTION.
+       FD  C2TRANS-FILE.
+      *    Batch transaction card: just an X/Y pair - CALCS2 runs all
+      *    four operations against every pair.
+       01  C2TRANS-RECORD.
+           05  C2TR-X          PIC 9(10)V99.
+           05  C2TR-Y          PIC 9(10)V99.
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+       77  WS-TRANS-FS  PIC XX.
+       77  WS-EOF-SW    PIC X    VALUE "N".
+           88  END-OF-TRANS         VALUE "Y".
+
+       77  RUN-MODE     PIC X    VALUE "I".
+           88  BATCH-MODE           VALUE "B" "b".
+           88  INTERACTIVE-MODE     VALUE "I" "i".
+
+       77  DIVIDE-ERROR-SW PIC X VALUE "N".
+           88  DIVIDE-ERROR          VALUE "Y".
+
+       77  REC-COUNT    PIC 9(6) VALUE 0.
+       77  REJECT-COUNT PIC 9(6) VALUE 0.
+
        77  X        PIC 9(10)V99 VALUE ZERO.
        77  Y        PIC 9(10)V99 VALUE ZERO.
        77  RSUM     PIC 9(10)V99 VALUE ZERO.
@@ -36,19 +59,45 @@
        77  MDIV     PIC Z(8)9.99.
        77  MREM     PIC Z(8)9.99.
 
+       77  TSUM     PIC 9(12)V99 VALUE ZERO.
+       77  TSUB     PIC 9(12)V99 VALUE ZERO.
+       77  TMUL     PIC 9(12)V99 VALUE ZERO.
+       77  TDIV     PIC 9(12)V99 VALUE ZERO.
+
+       77  MTSUM    PIC Z(10)9.99.
+       77  MTSUB    PIC Z(10)9.99.
+       77  MTMUL    PIC Z(10)9.99.
+       77  MTDIV    PIC Z(10)9.99.
+
       *=================================================================
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           DISPLAY "Enter a number:".
-           ACCEPT X.
-           DISPLAY "Enter another one:".
-           ACCEPT Y.
+           PERFORM MODE-SELECT-PROCEDURE.
+           EVALUATE TRUE
+               WHEN BATCH-MODE PERFORM BATCH-RUN-PROCEDURE
+               WHEN OTHER PERFORM INTERACTIVE-RUN-PROCEDURE
+           END-EVALUATE.
+
+           GOBACK.
 
-           COMPUTE RSUM = X + Y.
-           COMPUTE RSUB = X - Y.
-           COMPUTE RMUL = X * Y.
-           DIVIDE X BY Y GIVING RDIV REMAINDER RREM.
+
+       MODE-SELECT-PROCEDURE.
+           DISPLAY "Run mode - (I)nteractive or (B)atch?"
+           ACCEPT RUN-MODE.
+           IF NOT BATCH-MODE AND NOT INTERACTIVE-MODE
+               DISPLAY "INVALID ENTRY!"
+               PERFORM MODE-SELECT-PROCEDURE
+           END-IF.
+
+
+       INTERACTIVE-RUN-PROCEDURE.
+           MOVE "Y" TO DIVIDE-ERROR-SW.
+           PERFORM UNTIL NOT DIVIDE-ERROR
+               PERFORM INPUT-X-PROCEDURE
+               PERFORM INPUT-Y-PROCEDURE
+               PERFORM CALC-PROCEDURE
+           END-PERFORM.
 
            MOVE RSUM TO MSUM.
            MOVE RSUB TO MSUB.
@@ -61,7 +110,93 @@
            DISPLAY "MULTIPLICATION: " MMUL.
            DISPLAY "DIVISION:       " MDIV.
            DISPLAY "REMAINDER:      " MREM.
+           DISPLAY " ".
+           DISPLAY "Rejected entries this run: " REJECT-COUNT.
+
+
+       INPUT-X-PROCEDURE.
+           DISPLAY "Enter a number:".
+           ACCEPT X.
+           IF X > 999999999
+               DISPLAY "INVALID ENTRY!"
+               ADD 1 TO REJECT-COUNT
+               PERFORM INPUT-X-PROCEDURE
+           END-IF.
+
+
+       INPUT-Y-PROCEDURE.
+           DISPLAY "Enter another one:".
+           ACCEPT Y.
+           IF Y IS ALPHABETIC
+               DISPLAY "INVALID ENTRY!"
+               ADD 1 TO REJECT-COUNT
+               PERFORM INPUT-Y-PROCEDURE
+           END-IF.
+
+
+       CALC-PROCEDURE.
+           MOVE "N" TO DIVIDE-ERROR-SW.
+           COMPUTE RSUM = X + Y.
+           COMPUTE RSUB = X - Y.
+           COMPUTE RMUL = X * Y.
+           IF Y = 0
+               DISPLAY "Cannot divide by zero!"
+               MOVE "Y" TO DIVIDE-ERROR-SW
+           ELSE
+               DIVIDE X BY Y GIVING RDIV REMAINDER RREM
+           END-IF.
+
+
+       BATCH-RUN-PROCEDURE.
+           OPEN INPUT C2TRANS-FILE.
+           IF WS-TRANS-FS NOT = "00"
+               DISPLAY "Cannot open C2TRANS.DAT - status " WS-TRANS-FS
+           ELSE
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL END-OF-TRANS
+                   READ C2TRANS-FILE
+                       AT END MOVE "Y" TO WS-EOF-SW
+                       NOT AT END PERFORM BATCH-PROCESS-RECORD-PROCEDURE
+                   END-READ
+               END-PERFORM
+               CLOSE C2TRANS-FILE
+               PERFORM PRINT-TOTALS-PROCEDURE
+           END-IF.
+
+
+       BATCH-PROCESS-RECORD-PROCEDURE.
+           MOVE C2TR-X TO X.
+           MOVE C2TR-Y TO Y.
+           IF X > 999999999
+               DISPLAY "INVALID ENTRY - record skipped."
+               ADD 1 TO REJECT-COUNT
+           ELSE
+               PERFORM CALC-PROCEDURE
+               IF DIVIDE-ERROR
+                   ADD 1 TO REJECT-COUNT
+               ELSE
+                   ADD 1 TO REC-COUNT
+                   ADD RSUM TO TSUM
+                   ADD RSUB TO TSUB
+                   ADD RMUL TO TMUL
+                   ADD RDIV TO TDIV
+               END-IF
+           END-IF.
+
+
+       PRINT-TOTALS-PROCEDURE.
+           MOVE TSUM TO MTSUM.
+           MOVE TSUB TO MTSUB.
+           MOVE TMUL TO MTMUL.
+           MOVE TDIV TO MTDIV.
 
-           STOP RUN.
+           DISPLAY " ".
+           DISPLAY "===== CALCS2 BATCH TOTALS REPORT =====".
+           DISPLAY "Records processed: " REC-COUNT.
+           DISPLAY "Records rejected:  " REJECT-COUNT.
+           DISPLAY "Total SUM:            " MTSUM.
+           DISPLAY "Total SUBTRACTION:    " MTSUB.
+           DISPLAY "Total MULTIPLICATION: " MTMUL.
+           DISPLAY "Total DIVISION:       " MTDIV.
 
        END PROGRAM CALCS2.
