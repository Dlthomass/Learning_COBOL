@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCMENU.
+      *=================================================================
+      * Purpose: Single entry point for the calculator utilities -
+      *          lets the operator pick CALCS2 or OPERATORS instead of
+      *          having to know which .COB to compile and run.
+      * License: MIT
+      *=================================================================
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *=================================================================
+       DATA DIVISION.
+
+      *-----------------------------------------------------------------
+       FILE SECTION.
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77  CHOICE  PIC X.
+
+      *=================================================================
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM MENU-PROCEDURE.
+           GOBACK.
+
+
+       MENU-PROCEDURE.
+           DISPLAY "+-----------------------------------------------+"
+           DISPLAY "+           COBOL CALCULATOR UTILITIES          +"
+           DISPLAY "+-----------------------------------------------+"
+           DISPLAY " "
+           DISPLAY "1. Quick calculator (CALCS2)"
+           DISPLAY "2. Named NPK calculator (OPERATORS)"
+           DISPLAY "3. Exit"
+           DISPLAY "Please choose an option [1-3]:"
+           ACCEPT CHOICE.
+           EVALUATE CHOICE
+               WHEN "1" CALL "CALCS2"
+               WHEN "2" CALL "OPERATORS"
+               WHEN "3" DISPLAY "Bye!"
+               WHEN OTHER
+                   DISPLAY "INVALID ENTRY!"
+                   PERFORM MENU-PROCEDURE
+           END-EVALUATE.
+
+       END PROGRAM CALCMENU.
