@@ -13,15 +13,139 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "OPRTRANS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FS.
+
+           SELECT OUT-FILE ASSIGN TO "OPROUT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FS.
+
+           SELECT AUDIT-FILE ASSIGN TO "OPRAUDIT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+
+           SELECT CKPT-FILE ASSIGN TO "OPRCKPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
+
+           SELECT CSV-FILE ASSIGN TO "OPRCSV.CSV"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FS.
+
+           SELECT OPRIDS-FILE ASSIGN TO "OPRIDS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OPRIDS-FS.
 
       *=================================================================
        DATA DIVISION.
 
       *-----------------------------------------------------------------
        FILE SECTION.
+       FD  TRANS-FILE.
+      *    Batch transaction card: operator id, X, operator, Y.
+       01  TRANS-RECORD.
+           05  TR-OPERATOR-ID  PIC X(6).
+           05  TR-X            PIC S9(11)V9 SIGN LEADING SEPARATE.
+           05  TR-OP           PIC X.
+           05  TR-Y            PIC S9(11)V9 SIGN LEADING SEPARATE.
+
+       FD  OUT-FILE.
+       01  OUT-RECORD.
+           05  OUT-NAME        PIC X(32).
+           05  FILLER          PIC X       VALUE SPACE.
+           05  OUT-XM          PIC -Z(10)9.9.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  OUT-OP          PIC X.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  OUT-YM          PIC -Z(10)9.9.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  FILLER          PIC XX      VALUE "= ".
+           05  OUT-RM          PIC -Z(10)9.99.
+
+       FD  AUDIT-FILE.
+      *    One line per completed calculation - who ran it, and what
+      *    the inputs and result were.
+       01  AUDIT-RECORD.
+           05  AUD-SEQ         PIC 9(6).
+           05  FILLER          PIC X       VALUE SPACE.
+           05  AUD-NAME        PIC X(32).
+           05  FILLER          PIC X       VALUE SPACE.
+           05  AUD-X           PIC -Z(10)9.9.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  AUD-OP          PIC X.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  AUD-Y           PIC -Z(10)9.9.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  AUD-R           PIC -Z(10)9.99.
+
+       FD  CKPT-FILE.
+      *    One line per completed calculation in the current
+      *    interactive session, so a cut-off run can be resumed.  A
+      *    clean session end truncates this file back to empty.
+       01  CKPT-RECORD.
+           05  CKPT-SEQ        PIC 9(6).
+           05  FILLER          PIC X       VALUE SPACE.
+           05  CKPT-NAME       PIC X(32).
+           05  FILLER          PIC X       VALUE SPACE.
+           05  CKPT-X          PIC -Z(10)9.9.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  CKPT-OP         PIC X.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  CKPT-Y          PIC -Z(10)9.9.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  CKPT-R          PIC -Z(10)9.99.
+
+       FD  CSV-FILE.
+      *    Comma-delimited copy of each calculation, for spreadsheet
+      *    reconciliation.
+       01  CSV-RECORD          PIC X(80).
+
+       FD  OPRIDS-FILE.
+      *    Reference file of authorized operator ids - one line per
+      *    operator, id followed by the display name it resolves to.
+       01  OPRIDS-RECORD.
+           05  OPRIDS-ID       PIC X(6).
+           05  OPRIDS-NAME     PIC X(32).
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+       77  WS-TRANS-FS PIC XX.
+       77  WS-OUT-FS   PIC XX.
+       77  WS-AUDIT-FS PIC XX.
+       77  WS-CKPT-FS  PIC XX.
+       77  WS-CSV-FS   PIC XX.
+       77  WS-OPRIDS-FS PIC XX.
+
+       77  OPRIDS-EOF-SW PIC X VALUE "N".
+           88  OPRIDS-EOF          VALUE "Y".
+       77  OPID-SW     PIC X VALUE "N".
+           88  OPID-FOUND          VALUE "Y".
+       77  OPID        PIC X(6) VALUE SPACES.
+       77  OPID-ATTEMPTS PIC 9(2) VALUE 0.
+
+       77  EXPORT-CSV-SW PIC X VALUE "N".
+           88  EXPORT-CSV          VALUE "Y" "y".
+       77  CKPT-EOF-SW PIC X VALUE "N".
+           88  CKPT-EOF            VALUE "Y".
+       77  AUDIT-EOF-SW PIC X VALUE "N".
+           88  AUDIT-EOF           VALUE "Y".
+       77  CKPT-LAST-SEQ PIC 9(6) VALUE 0.
+       77  RESUME-ANSWER PIC X VALUE SPACE.
+       77  WS-EOF-SW   PIC X   VALUE "N".
+           88  END-OF-TRANS        VALUE "Y".
+
+       77  RUN-MODE    PIC X   VALUE "I".
+           88  BATCH-MODE          VALUE "B" "b".
+           88  INTERACTIVE-MODE    VALUE "I" "i".
+
+       77  SEQ-NO      PIC 9(6) VALUE 0.
+       77  REC-COUNT   PIC 9(6) VALUE 0.
+       77  REJECT-COUNT PIC 9(6) VALUE 0.
+
+       77  DIVIDE-ERROR-SW PIC X VALUE "N".
+           88  DIVIDE-ERROR        VALUE "Y".
+
        77  X   PIC S9(11)V9   VALUE 0.
            88  MAGIC-X     VALUE 666.
        77  XM  PIC -Z(10)9.9.
@@ -30,12 +154,13 @@
            88  MAGIC-Y     VALUE 666.
        77  YM  PIC -Z(10)9.9.
 
-       77  R   PIC S9(11)V9   VALUE 0.
+       77  R   PIC S9(11)V99  VALUE 0.
            88  MAGIC-R     VALUE 666.
-       77  RM  PIC -Z(10)9.9.
+       77  RM  PIC -Z(10)9.99.
 
        77  N   PIC 999 VALUE 0.
        77  OP  PIC X.
+       77  WS-QUOT PIC S9(11)V99 VALUE 0.
 
        77  NOME PIC X(32)  VALUE " ".
 
@@ -45,13 +170,59 @@
 
        MAIN-PROCEDURE.
            PERFORM HEAD-PROCEDURE.
+           PERFORM MODE-SELECT-PROCEDURE.
+           EVALUATE TRUE
+               WHEN BATCH-MODE PERFORM BATCH-RUN-PROCEDURE
+               WHEN OTHER
+                   PERFORM INTERACTIVE-RUN-PROCEDURE
+                       THRU INTERACTIVE-RUN-PROCEDURE-EXIT
+           END-EVALUATE.
+
+           GOBACK.
+
+
+       MODE-SELECT-PROCEDURE.
+           DISPLAY "Run mode - (I)nteractive or (B)atch?"
+           ACCEPT RUN-MODE.
+           IF NOT BATCH-MODE AND NOT INTERACTIVE-MODE
+               DISPLAY "INVALID ENTRY!"
+               PERFORM MODE-SELECT-PROCEDURE
+           END-IF.
+
+           DISPLAY "Also export results to CSV [y/n]?"
+           ACCEPT EXPORT-CSV-SW.
+
+
+       INTERACTIVE-RUN-PROCEDURE.
+           PERFORM OPEN-AUDIT-PROCEDURE.
+           PERFORM CHECKPOINT-STARTUP-PROCEDURE.
+           IF EXPORT-CSV
+               PERFORM OPEN-CSV-PROCEDURE
+           END-IF.
            STARTPOSITION.
+           MOVE 0 TO OPID-ATTEMPTS.
            PERFORM ASK-NAME-PROCEDURE.
            PERFORM INPUT-PROCEDURE-A.
            PERFORM INPUT-PROCEDURE-B.
            PERFORM MENU-PROCEDURE.
+
+           CALC-RETRY.
            PERFORM CALC-PROCEDURE.
+           IF DIVIDE-ERROR
+               DISPLAY "Please re-enter your numbers."
+               PERFORM INPUT-PROCEDURE-A
+               PERFORM INPUT-PROCEDURE-B
+               PERFORM MENU-PROCEDURE
+               GO TO CALC-RETRY
+           END-IF.
+
+           PERFORM EMIT-RESULT-PROCEDURE.
            PERFORM FIND-MAGIC-PROCEDURE.
+           PERFORM WRITE-AUDIT-PROCEDURE.
+           PERFORM WRITE-CHECKPOINT-PROCEDURE.
+           IF EXPORT-CSV
+               PERFORM WRITE-CSV-PROCEDURE
+           END-IF.
 
            QUESTIONPOSITION.
            DISPLAY " ".
@@ -65,7 +236,83 @@
                WHEN OTHER GO TO QUESTIONPOSITION
            END-EVALUATE.
 
-           STOP RUN.
+           INTERACTIVE-CLEANUP.
+           CLOSE AUDIT-FILE.
+           PERFORM CHECKPOINT-CLEANUP-PROCEDURE.
+           IF EXPORT-CSV
+               CLOSE CSV-FILE
+           END-IF.
+
+           INTERACTIVE-RUN-PROCEDURE-EXIT.
+           EXIT.
+
+
+       BATCH-RUN-PROCEDURE.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-FS NOT = "00"
+               DISPLAY "Cannot open OPRTRANS.DAT - status " WS-TRANS-FS
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               PERFORM OPEN-AUDIT-PROCEDURE
+               IF EXPORT-CSV
+                   PERFORM OPEN-CSV-PROCEDURE
+               END-IF
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL END-OF-TRANS
+                   READ TRANS-FILE
+                       AT END MOVE "Y" TO WS-EOF-SW
+                       NOT AT END PERFORM BATCH-PROCESS-RECORD-PROCEDURE
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+               CLOSE OUT-FILE
+               CLOSE AUDIT-FILE
+               IF EXPORT-CSV
+                   CLOSE CSV-FILE
+               END-IF
+               DISPLAY " "
+               DISPLAY "Batch complete. Records processed: " REC-COUNT
+               DISPLAY "Records rejected:  " REJECT-COUNT
+           END-IF.
+
+
+       BATCH-PROCESS-RECORD-PROCEDURE.
+           MOVE TR-OPERATOR-ID TO OPID.
+           PERFORM LOOKUP-OPERATOR-PROCEDURE.
+           IF NOT OPID-FOUND
+               DISPLAY "Skipping record - unknown operator ID "
+                   TR-OPERATOR-ID
+               ADD 1 TO REJECT-COUNT
+           ELSE
+               MOVE TR-X TO X
+               IF X > 999999999
+                   DISPLAY "INVALID ENTRY - record skipped for "
+                       TR-OPERATOR-ID
+                   ADD 1 TO REJECT-COUNT
+               ELSE
+                   MOVE TR-OP TO OP
+                   MOVE TR-Y TO Y
+                   PERFORM CALC-PROCEDURE
+                   IF DIVIDE-ERROR
+                       DISPLAY "Skipping record for " TR-OPERATOR-ID
+                       ADD 1 TO REJECT-COUNT
+                   ELSE
+                       ADD 1 TO REC-COUNT
+                       PERFORM FIND-MAGIC-PROCEDURE
+                       PERFORM WRITE-AUDIT-PROCEDURE
+                       IF EXPORT-CSV
+                           PERFORM WRITE-CSV-PROCEDURE
+                       END-IF
+                       MOVE SPACES TO OUT-RECORD
+                       MOVE NOME TO OUT-NAME
+                       MOVE XM TO OUT-XM
+                       MOVE OP TO OUT-OP
+                       MOVE YM TO OUT-YM
+                       MOVE RM TO OUT-RM
+                       WRITE OUT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
 
 
        HEAD-PROCEDURE.
@@ -82,11 +329,48 @@
 
 
        ASK-NAME-PROCEDURE.
-           DISPLAY "Please type your name:"
-           ACCEPT NOME
-           DISPLAY "Hi, " NOME.
-           IF NOME NOT ALPHABETIC
-               PERFORM ASK-NAME-PROCEDURE
+           ADD 1 TO OPID-ATTEMPTS.
+           DISPLAY "Please enter your operator ID:"
+           ACCEPT OPID
+           PERFORM LOOKUP-OPERATOR-PROCEDURE
+           IF NOT OPID-FOUND
+               IF OPID-ATTEMPTS >= 5
+      *            Unattended/scripted input (or exhausted stdin) can
+      *            keep failing the same lookup forever - cap the
+      *            retries instead of recursing without bound, and
+      *            end the session the same clean way "n" would.
+                   DISPLAY "Too many invalid operator ID attempts -"
+                   DISPLAY "ending session."
+                   GO TO INTERACTIVE-CLEANUP
+               ELSE
+                   DISPLAY "Unknown operator ID - access denied."
+                   PERFORM ASK-NAME-PROCEDURE
+               END-IF
+           ELSE
+               DISPLAY "Hi, " NOME
+           END-IF.
+
+
+       LOOKUP-OPERATOR-PROCEDURE.
+      *    Looks up OPID in the authorized-operators reference file
+      *    and, on a match, moves the operator's name into NOME.
+           MOVE "N" TO OPID-SW.
+           MOVE "N" TO OPRIDS-EOF-SW.
+           OPEN INPUT OPRIDS-FILE.
+           IF WS-OPRIDS-FS NOT = "00"
+               DISPLAY "Cannot open OPRIDS.DAT - status " WS-OPRIDS-FS
+           ELSE
+               PERFORM UNTIL OPRIDS-EOF OR OPID-FOUND
+                   READ OPRIDS-FILE
+                       AT END MOVE "Y" TO OPRIDS-EOF-SW
+                       NOT AT END
+                           IF OPRIDS-ID = OPID
+                               MOVE "Y" TO OPID-SW
+                               MOVE OPRIDS-NAME TO NOME
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPRIDS-FILE
            END-IF.
 
 
@@ -125,22 +409,40 @@
 
 
        MENU-PROCEDURE.
-           DISPLAY "Please choose an operator [+ - / *]:"
+           DISPLAY "Please choose an operator [+ - / * %]:"
            ACCEPT OP.
 
 
        CALC-PROCEDURE.
+           MOVE "N" TO DIVIDE-ERROR-SW.
            EVALUATE OP
                WHEN "+" ADD X Y GIVING R
                WHEN "-" SUBTRACT Y FROM X GIVING R
                WHEN "*" MULTIPLY X BY Y GIVING R
-               WHEN "/" DIVIDE X BY Y GIVING R
+               WHEN "/"
+                   IF Y = 0
+                       DISPLAY "Cannot divide by zero!"
+                       MOVE "Y" TO DIVIDE-ERROR-SW
+                   ELSE
+                       DIVIDE X BY Y GIVING R
+                   END-IF
+               WHEN "%"
+                   IF Y = 0
+                       DISPLAY "Cannot divide by zero!"
+                       MOVE "Y" TO DIVIDE-ERROR-SW
+                   ELSE
+                       DIVIDE X BY Y GIVING WS-QUOT REMAINDER R
+                   END-IF
            END-EVALUATE.
 
-           MOVE X TO XM
-           MOVE Y TO YM
-           MOVE R TO RM
+           IF NOT DIVIDE-ERROR
+               MOVE X TO XM
+               MOVE Y TO YM
+               MOVE R TO RM
+           END-IF.
+
 
+       EMIT-RESULT-PROCEDURE.
            DISPLAY " "
            DISPLAY " "
            DISPLAY " " XM
@@ -149,4 +451,133 @@
            DISPLAY " " RM.
 
 
+       OPEN-AUDIT-PROCEDURE.
+           PERFORM AUDIT-SEQ-STARTUP-PROCEDURE.
+      *    OPEN EXTEND does not create the file if it does not exist
+      *    yet, so fall back to OPEN OUTPUT the first time.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+
+       AUDIT-SEQ-STARTUP-PROCEDURE.
+      *    SEQ-NO is the audit trail's key, so it must keep climbing
+      *    across separate runs instead of restarting at 1 each time -
+      *    otherwise two sessions appended to the same OPRAUDIT.DAT
+      *    would both write AUD-SEQ 000001.  Scan the existing file for
+      *    its highest AUD-SEQ, the same way CHECKPOINT-STARTUP-
+      *    PROCEDURE scans CKPT-FILE for CKPT-LAST-SEQ.
+           MOVE 0 TO SEQ-NO.
+           MOVE "N" TO AUDIT-EOF-SW.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-FS = "00"
+               PERFORM UNTIL AUDIT-EOF
+                   READ AUDIT-FILE
+                       AT END MOVE "Y" TO AUDIT-EOF-SW
+                       NOT AT END
+                           IF AUD-SEQ > SEQ-NO
+                               MOVE AUD-SEQ TO SEQ-NO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           END-IF.
+
+
+       CHECKPOINT-STARTUP-PROCEDURE.
+           MOVE "N" TO CKPT-EOF-SW.
+           MOVE 0 TO CKPT-LAST-SEQ.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-FS = "00"
+      *        Scan to the last record so CKPT-LAST-SEQ ends up on the
+      *        most recent checkpoint, not the first one.
+               PERFORM UNTIL CKPT-EOF
+                   READ CKPT-FILE
+                       AT END MOVE "Y" TO CKPT-EOF-SW
+                       NOT AT END MOVE CKPT-SEQ TO CKPT-LAST-SEQ
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+           END-IF.
+
+           IF CKPT-LAST-SEQ > 0
+               DISPLAY "An incomplete prior session was found (last"
+               DISPLAY "record #" CKPT-LAST-SEQ "). Resume [y/n]?"
+               ACCEPT RESUME-ANSWER
+               IF RESUME-ANSWER = "Y" OR RESUME-ANSWER = "y"
+      *            SEQ-NO already carries the audit trail's own high-
+      *            water mark from AUDIT-SEQ-STARTUP-PROCEDURE - only
+      *            move it if the checkpoint is somehow further ahead.
+                   IF CKPT-LAST-SEQ > SEQ-NO
+                       MOVE CKPT-LAST-SEQ TO SEQ-NO
+                   END-IF
+               ELSE
+                   OPEN OUTPUT CKPT-FILE
+                   CLOSE CKPT-FILE
+               END-IF
+           END-IF.
+
+           OPEN EXTEND CKPT-FILE.
+           IF WS-CKPT-FS = "35"
+               OPEN OUTPUT CKPT-FILE
+           END-IF.
+
+
+       WRITE-CHECKPOINT-PROCEDURE.
+           MOVE SPACES TO CKPT-RECORD.
+           MOVE SEQ-NO TO CKPT-SEQ.
+           MOVE NOME TO CKPT-NAME.
+           MOVE X TO CKPT-X.
+           MOVE OP TO CKPT-OP.
+           MOVE Y TO CKPT-Y.
+           MOVE R TO CKPT-R.
+           WRITE CKPT-RECORD.
+
+
+       CHECKPOINT-CLEANUP-PROCEDURE.
+      *    A clean session end truncates the checkpoint file, so the
+      *    next startup finds nothing to resume.
+           CLOSE CKPT-FILE.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+
+
+       WRITE-AUDIT-PROCEDURE.
+           ADD 1 TO SEQ-NO.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE SEQ-NO TO AUD-SEQ.
+           MOVE NOME TO AUD-NAME.
+           MOVE X TO AUD-X.
+           MOVE OP TO AUD-OP.
+           MOVE Y TO AUD-Y.
+           MOVE R TO AUD-R.
+           WRITE AUDIT-RECORD.
+
+
+       OPEN-CSV-PROCEDURE.
+      *    OPEN EXTEND does not create the file if it does not exist
+      *    yet, so fall back to OPEN OUTPUT the first time.
+           OPEN EXTEND CSV-FILE.
+           IF WS-CSV-FS = "35"
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+
+
+       WRITE-CSV-PROCEDURE.
+           MOVE SPACES TO CSV-RECORD.
+           STRING FUNCTION TRIM(NOME)   DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  FUNCTION TRIM(XM)     DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  OP                    DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  FUNCTION TRIM(YM)     DELIMITED BY SIZE
+                  ","                   DELIMITED BY SIZE
+                  FUNCTION TRIM(RM)     DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+
+
        END PROGRAM OPERATORS.
